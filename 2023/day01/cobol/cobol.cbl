@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. AOC-Template.
+       PROGRAM-ID. D2023-01.
        AUTHOR. Uwe Schmidt.
        environment division.
        input-output section.
@@ -8,21 +8,71 @@
                assign to puzzle-input-name
                file status is puzzle-input-status
                organization is line sequential.
+           select control-report
+               assign to control-report-name
+               file status is control-report-status
+               organization is line sequential.
+           select restart-file
+               assign to restart-file-name
+               file status is restart-file-status
+               organization is line sequential.
 
        data division.
        file section.
        fd  puzzle-input.
        01  input-record pic x(80).
-       WORKING-STORAGE SECTION. 
+       fd  control-report.
+           COPY CTLRPT.
+       fd  restart-file.
+           COPY CKREC.
+       WORKING-STORAGE SECTION.
        01  puzzle-input-name pic x(64) value './day1'.
        01  puzzle-input-status pic x(2) value '00'.
+       01  control-report-name pic x(64) value spaces.
+       01  control-report-status pic x(2) value '00'.
+       01  restart-file-name pic x(64) value spaces.
+       01  restart-file-status pic x(2) value '00'.
+       01  checkpoint-interval pic 9(5) value 100.
+       01  ws-skip-ctr pic 9(10) comp-5 value 0.
+       01  ws-ckpt-last-i pic 9(10) comp-5 value 0.
+       01  ws-ckpt-start pic 9(10) comp-5 value 0.
+       01  ws-delete-rc pic s9(9) comp-5 value 0.
+       01  ws-job-year pic x(4) value spaces.
+       01  ws-job-day pic x(2) value spaces.
+       01  ws-job-name pic x(20) value spaces.
+       01  ws-input-tag pic x(64) value spaces.
+       01  ws-prior-found pic x(1) value 'N'.
+           88 prior-run-found value 'Y'.
+       01  ws-prior-result-a pic 9(10) value 0.
+       01  ws-prior-result-b pic 9(10) value 0.
        01  temp-rec pic x(80) value space.
        01  temp-rec-tab occurs 80 times pic x(01).
        01  result-tmp pic 9(10).
        01  result-temp pic x(80).
        01  resultA pic 9(10) value 0.
+       01  resultB pic 9(10) value 0.
+       01  digit-word-literals.
+           05 filler pic x(7) value 'one  31'.
+           05 filler pic x(7) value 'two  32'.
+           05 filler pic x(7) value 'three53'.
+           05 filler pic x(7) value 'four 44'.
+           05 filler pic x(7) value 'five 45'.
+           05 filler pic x(7) value 'six  36'.
+           05 filler pic x(7) value 'seven57'.
+           05 filler pic x(7) value 'eight58'.
+           05 filler pic x(7) value 'nine 49'.
+       01  digit-word-table redefines digit-word-literals.
+           05 digit-word-entry occurs 9 times.
+              10 digit-word pic x(5).
+              10 digit-word-len pic 9(1).
+              10 digit-word-value pic 9(1).
+       01  digit-a pic 9(1) value 0.
+       01  digit-b pic 9(1) value 0.
+       01  word-matched pic x(1) value 'N'.
+           88 word-is-matched value 'Y'.
+       01  table-max-size pic 9(10) value 100000.
        01 input-table.
-           05 tab-rec occurs 1000 times pic x(80).
+           05 tab-rec occurs 100000 times pic x(80).
        01 result-table.
            05 result-rec occurs 1000 times pic 9(5).
        01 loop-vars.
@@ -31,18 +81,105 @@
            05 j pic 9(10) comp-5 value 0.
            05 x pic 9(10) comp-5 value 0.
            05 y pic 9(10) comp-5 value 0.
-       PROCEDURE DIVISION.
+           05 w pic 9(10) comp-5 value 0.
+       LINKAGE SECTION.
+       01  lk-puzzle-input-name pic x(64).
+       01  lk-year pic x(4).
+       01  lk-day pic x(2).
+       01  lk-result-a pic 9(10).
+       01  lk-result-b pic 9(10).
+       PROCEDURE DIVISION USING lk-puzzle-input-name, lk-year, lk-day,
+               lk-result-a, lk-result-b.
+           perform init
+           move lk-puzzle-input-name to puzzle-input-name
+           move lk-year to ws-job-year
+           move lk-day to ws-job-day
+           move spaces to ws-job-name
+           string function trim(ws-job-year) delimited by size
+                  '-' delimited by size
+                  function trim(ws-job-day) delimited by size
+                  into ws-job-name
+           end-string
+           move puzzle-input-name to ws-input-tag
+           if ws-input-tag(1:2) equal './'
+               move puzzle-input-name(3:62) to ws-input-tag
+           end-if
+           inspect ws-input-tag replacing all '/' by '_'
+           move spaces to control-report-name
+           string './' delimited by size
+                  function trim(ws-job-year) delimited by size
+                  function trim(ws-job-day) delimited by size
+                  '-' delimited by size
+                  function trim(ws-input-tag) delimited by size
+                  '.rpt' delimited by size
+                  into control-report-name
+           end-string
+           move spaces to restart-file-name
+           string './' delimited by size
+                  function trim(ws-job-year) delimited by size
+                  function trim(ws-job-day) delimited by size
+                  '-' delimited by size
+                  function trim(ws-input-tag) delimited by size
+                  '.ckpt' delimited by size
+                  into restart-file-name
+           end-string
+
+           perform check-for-checkpoint
+
            open input puzzle-input
-           perform with test after 
-               until puzzle-input-status not equal '00'
-               read puzzle-input
-               if puzzle-input-status equal '00'
-                   add 1 to i
-               move input-record to tab-rec(i)
+           if puzzle-input-status not equal '00'
+               display "ABEND: unable to open " puzzle-input-name
+                   " file status=" puzzle-input-status
+               move 16 to return-code
+               goback
            end-if
+           if i > 0
+               perform varying ws-skip-ctr from 1 by 1
+                   until ws-skip-ctr > i
+                   read puzzle-input
+                   if puzzle-input-status not equal '00'
+                       display "ABEND: checkpoint in " restart-file-name
+                           " is beyond the end of " puzzle-input-name
+                       close puzzle-input
+                       move 16 to return-code
+                       goback
+                   end-if
+               end-perform
+               display "resuming " puzzle-input-name
+                   " from checkpoint at record " i
+           end-if
+           perform with test after
+               until puzzle-input-status equal '10'
+               read puzzle-input
+               evaluate puzzle-input-status
+                   when '00'
+                       add 1 to i
+                       if i > table-max-size
+                           display "ABEND: puzzle-input exceeds table "
+                               "capacity of " table-max-size " rows"
+                           close puzzle-input
+                           move 16 to return-code
+                           goback
+                       end-if
+                       move input-record to tab-rec(i)
+                       if function mod(i, checkpoint-interval) = 0
+                           perform write-checkpoint
+                       end-if
+                   when '10'
+                       continue
+                   when other
+                       display "ABEND: I/O error reading "
+                           puzzle-input-name
+                           " file status=" puzzle-input-status
+                       close puzzle-input
+                       move 16 to return-code
+                       goback
+               end-evaluate
            end-perform
            display "file count: " i
            close puzzle-input
+           call "CBL_DELETE_FILE" using restart-file-name
+               returning ws-delete-rc
 
 
            display "---"
@@ -72,10 +209,157 @@
 
            display "---"
 
+           perform varying y from 1 by 1 until y > i
+               move 0 to digit-a
+               move 0 to digit-b
+               move 'N' to word-matched
+               perform varying x from 1 by 1
+                   until x > 80 or word-is-matched
+                   if tab-rec(y)(x:1) is numeric
+                       move tab-rec(y)(x:1) to digit-a
+                       move 'Y' to word-matched
+                   else
+                       perform varying w from 1 by 1
+                           until w > 9 or word-is-matched
+                           if x + digit-word-len(w) - 1 <= 80
+                               if tab-rec(y)(x:digit-word-len(w)) =
+                                   digit-word(w)(1:digit-word-len(w))
+                                   move digit-word-value(w) to digit-a
+                                   move 'Y' to word-matched
+                               end-if
+                           end-if
+                       end-perform
+                   end-if
+               end-perform
+               move 'N' to word-matched
+               perform varying x from 80 by -1
+                   until x equal 0 or word-is-matched
+                   if tab-rec(y)(x:1) is numeric
+                       move tab-rec(y)(x:1) to digit-b
+                       move 'Y' to word-matched
+                   else
+                       perform varying w from 1 by 1
+                           until w > 9 or word-is-matched
+                           if x + digit-word-len(w) - 1 <= 80
+                               if tab-rec(y)(x:digit-word-len(w)) =
+                                   digit-word(w)(1:digit-word-len(w))
+                                   move digit-word-value(w) to digit-b
+                                   move 'Y' to word-matched
+                               end-if
+                           end-if
+                       end-perform
+                   end-if
+               end-perform
+               compute resultB = resultB + (digit-a * 10) + digit-b
+           end-perform
+
            display resultA
+           display resultB
+
+           perform write-control-report
 
-           STOP RUN.
+           move resultA to lk-result-a
+           move resultB to lk-result-b
+
+           GOBACK.
+       check-for-checkpoint section.
+           open input restart-file
+           if restart-file-status equal '00'
+               perform until restart-file-status not equal '00'
+                   read restart-file
+                   if restart-file-status equal '00'
+                       add 1 to i
+                       if i > table-max-size
+                           display "ABEND: restart-file "
+                               restart-file-name
+                               " exceeds table capacity of "
+                               table-max-size " rows"
+                           close restart-file
+                           move 16 to return-code
+                           goback
+                       end-if
+                       move ck-input-record to tab-rec(i)
+                   end-if
+               end-perform
+               close restart-file
+           end-if
+           move i to ws-ckpt-last-i
+           exit.
+       write-checkpoint section.
+           compute ws-ckpt-start = ws-ckpt-last-i + 1
+           open extend restart-file
+           if restart-file-status not equal '00'
+               open output restart-file
+           end-if
+           perform varying k from ws-ckpt-start by 1 until k > i
+               move 0 to ck-line-number
+               move tab-rec(k) to ck-input-record
+               write ck-record
+           end-perform
+           close restart-file
+           move i to ws-ckpt-last-i
+           exit.
+       write-control-report section.
+           perform find-prior-run
+           move ws-job-name to ctl-job-name
+           move puzzle-input-name to ctl-puzzle-input-name
+           move function current-date to ctl-run-timestamp
+           move i to ctl-record-count
+           move resultA to ctl-result-a
+           move resultB to ctl-result-b
+           move puzzle-input-status to ctl-file-status
+           if not prior-run-found
+               move 'NEW' to ctl-reconcile-status
+           else
+               if resultA equal ws-prior-result-a
+                   and resultB equal ws-prior-result-b
+                   move 'OK' to ctl-reconcile-status
+               else
+                   move 'MISMATCH' to ctl-reconcile-status
+                   display "WARNING: reconciliation mismatch for "
+                       ws-job-name " prior A=" ws-prior-result-a
+                       " B=" ws-prior-result-b
+                   display "WARNING: current A=" resultA
+                       " B=" resultB
+               end-if
+           end-if
+           open extend control-report
+           if control-report-status not equal '00'
+               open output control-report
+           end-if
+           write ctl-report-record
+           close control-report
+           exit.
+       find-prior-run section.
+           move 'N' to ws-prior-found
+           move 0 to ws-prior-result-a
+           move 0 to ws-prior-result-b
+           open input control-report
+           if control-report-status equal '00'
+               perform until control-report-status not equal '00'
+                   read control-report
+                   if control-report-status equal '00'
+                       if ctl-job-name equal ws-job-name
+                           and ctl-puzzle-input-name
+                               equal puzzle-input-name
+                           move 'Y' to ws-prior-found
+                           move ctl-result-a to ws-prior-result-a
+                           move ctl-result-b to ws-prior-result-b
+                       end-if
+                   end-if
+               end-perform
+               close control-report
+           end-if
+           exit.
        init section.
            initialize loop-vars
                     temp-rec
+                    resultA
+                    resultB
+                    ws-ckpt-last-i
+                    ws-ckpt-start
+                    ws-input-tag
+                    ws-prior-found
+                    ws-prior-result-a
+                    ws-prior-result-b
            exit.
