@@ -0,0 +1,107 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AOC-DRIVER.
+       AUTHOR. Uwe Schmidt.
+       environment division.
+       input-output section.
+       file-control.
+           select consolidated-results
+               assign to consolidated-results-name
+               file status is consolidated-results-status
+               organization is line sequential.
+       data division.
+       file section.
+       fd  consolidated-results.
+           COPY CONSOL.
+       working-storage section.
+       01  job-table.
+           05 job-entry occurs 10 times.
+              10 job-year pic x(4).
+              10 job-day pic x(2).
+              10 job-program-id pic x(10).
+              10 job-input-count pic 9(3) value 0.
+              10 job-input-entry occurs 20 times.
+                 15 job-puzzle-input-name pic x(64).
+       01  job-count pic 9(3) value 0.
+       01  call-puzzle-input-name pic x(64).
+       01  call-year pic x(4).
+       01  call-day pic x(2).
+       01  call-result-a pic 9(10) value 0.
+       01  call-result-b pic 9(10) value 0.
+       01  consolidated-results-name pic x(64)
+               value './consolidated.rpt'.
+       01  consolidated-results-status pic x(2) value '00'.
+       01  loop-vars.
+           05 jt-idx pic 9(10) value 0.
+           05 in-idx pic 9(10) value 0.
+       PROCEDURE DIVISION.
+       main-logic section.
+           perform build-job-table
+           open output consolidated-results
+           perform varying jt-idx from 1 by 1 until jt-idx > job-count
+               perform varying in-idx from 1 by 1
+                   until in-idx > job-input-count(jt-idx)
+                   perform run-one-job
+                   if return-code equal 0
+                       perform write-consolidated-result
+                   end-if
+               end-perform
+           end-perform
+           close consolidated-results
+           display "AOC-DRIVER: all jobs complete"
+           STOP RUN.
+
+       build-job-table section.
+           move 2 to job-count
+           move '2023' to job-year(1)
+           move '01' to job-day(1)
+           move 'D2023-01' to job-program-id(1)
+           move 1 to job-input-count(1)
+           move './day1' to job-puzzle-input-name(1, 1)
+           move '2024' to job-year(2)
+           move '01' to job-day(2)
+           move 'D2024-01' to job-program-id(2)
+           move 1 to job-input-count(2)
+           move './01' to job-puzzle-input-name(2, 1)
+           exit.
+
+       run-one-job section.
+           move job-puzzle-input-name(jt-idx, in-idx)
+               to call-puzzle-input-name
+           move job-year(jt-idx) to call-year
+           move job-day(jt-idx) to call-day
+           move 0 to call-result-a
+           move 0 to call-result-b
+           display "AOC-DRIVER: running " job-program-id(jt-idx)
+               " for " job-year(jt-idx) "/" job-day(jt-idx)
+               " input " call-puzzle-input-name
+           call job-program-id(jt-idx) using call-puzzle-input-name,
+               call-year, call-day, call-result-a, call-result-b
+           cancel job-program-id(jt-idx)
+           if return-code not equal 0
+               display "AOC-DRIVER: WARNING " job-program-id(jt-idx)
+                   " for " job-year(jt-idx) "/" job-day(jt-idx)
+                   " input " call-puzzle-input-name
+                   " abended, return-code=" return-code
+                   ", continuing with remaining jobs"
+           end-if
+           exit.
+
+       write-consolidated-result section.
+           move spaces to consol-record
+           string function trim(job-year(jt-idx)) delimited by size
+                  '-' delimited by size
+                  function trim(job-day(jt-idx)) delimited by size
+                  into consol-job-name
+           end-string
+           move call-puzzle-input-name to consol-puzzle-input-name
+           move call-result-a to consol-result-a
+           move call-result-b to consol-result-b
+           write consol-record
+           if consolidated-results-status not equal '00'
+               display "ABEND: unable to write "
+                   consolidated-results-name
+                   " file status=" consolidated-results-status
+               move 16 to return-code
+               STOP RUN
+           end-if
+           exit.
