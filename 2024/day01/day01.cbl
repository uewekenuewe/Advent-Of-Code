@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. AOC-Template.
+       PROGRAM-ID. D2024-01.
        AUTHOR. Uwe Schmidt.
        environment division.
        input-output section.
@@ -8,6 +8,18 @@
                assign to puzzle-input-name
                file status is puzzle-input-status
                organization is line sequential.
+           select control-report
+               assign to control-report-name
+               file status is control-report-status
+               organization is line sequential.
+           select restart-file
+               assign to restart-file-name
+               file status is restart-file-status
+               organization is line sequential.
+           select exception-file
+               assign to exception-file-name
+               file status is exception-file-status
+               organization is line sequential.
 
        data division.
        file section.
@@ -17,27 +29,60 @@
            05 number1  pic 9(05).
            05 filler pic x(03).
            05 number2 pic 9(05).
-       WORKING-STORAGE SECTION. 
+       fd  control-report.
+           COPY CTLRPT.
+       fd  restart-file.
+           COPY CKREC.
+       fd  exception-file.
+           COPY EXCREC.
+       WORKING-STORAGE SECTION.
        01  puzzle-input-name pic x(64) value './01'.
        01  puzzle-input-status pic x(2) value '00'.
+       01  control-report-name pic x(64) value spaces.
+       01  control-report-status pic x(2) value '00'.
+       01  restart-file-name pic x(64) value spaces.
+       01  restart-file-status pic x(2) value '00'.
+       01  exception-file-name pic x(64) value spaces.
+       01  exception-file-status pic x(2) value '00'.
+       01  checkpoint-interval pic 9(5) value 100.
+       01  ws-skip-ctr pic 9(10) comp-5 value 0.
+       01  ws-delete-rc pic s9(9) comp-5 value 0.
+       01  ws-line-number pic 9(10) value 0.
+       01  ws-checkpoint-line-target pic 9(10) value 0.
+       01  ws-ckpt-last-i pic 9(10) comp-5 value 0.
+       01  ws-ckpt-start pic 9(10) comp-5 value 0.
+       01  ws-prior-found pic x(1) value 'N'.
+           88 prior-run-found value 'Y'.
+       01  ws-prior-result-a pic 9(10) value 0.
+       01  ws-prior-result-b pic 9(10) value 0.
+       01  ws-job-year pic x(4) value spaces.
+       01  ws-job-day pic x(2) value spaces.
+       01  ws-job-name pic x(20) value spaces.
+       01  ws-input-tag pic x(64) value spaces.
        01  temp-rec pic x(80) value space.
        01  temp-rec-tab occurs 80 times pic x(01).
        01  result-tmp pic 9(10).
        01  result-temp pic x(80).
        01  resultA pic 9(10) value 0.
        01  resultB pic 9(10) value 0.
+       01  table-max-size pic 9(10) value 100000.
+       01  ws-tab3-count pic 9(10) comp-5 value 0.
+       01  ws-tab2-start pic 9(10) comp-5 value 0.
        01 list-number1.
-           05 l-tab1 occurs 1000 times.
+           05 l-tab1 occurs 100000 times.
                10 l-num1 pic 9(05).
        01 list-number2.
-           05 l-tab2 occurs 1000 times.
+           05 l-tab2 occurs 100000 times.
                10 l-num2 pic 9(05).
        01 list-number3.
-           05 l-tab3 occurs 1000 times.
+           05 l-tab3 occurs 1 to 100000 times
+               depending on ws-tab3-count
+               ascending key is l-num3
+               indexed by l-idx3.
                10 l-num3 pic 9(05) value 0.
                10 l-num3-count pic 9(05) value 0.
        01 input-table.
-           05 tab-rec occurs 1000 times pic x(80).
+           05 tab-rec occurs 100000 times pic x(80).
        01 result-table.
            05 result-rec occurs 1000 times pic 9(5).
        01 loop-vars.
@@ -46,23 +91,119 @@
            05 j pic 9(10) comp-5 value 0.
            05 x pic 9(10) comp-5 value 0.
            05 y pic 9(10) comp-5 value 0.
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01  lk-puzzle-input-name pic x(64).
+       01  lk-year pic x(4).
+       01  lk-day pic x(2).
+       01  lk-result-a pic 9(10).
+       01  lk-result-b pic 9(10).
+       PROCEDURE DIVISION USING lk-puzzle-input-name, lk-year, lk-day,
+               lk-result-a, lk-result-b.
+           perform init
+           move lk-puzzle-input-name to puzzle-input-name
+           move lk-year to ws-job-year
+           move lk-day to ws-job-day
+           move spaces to ws-job-name
+           string function trim(ws-job-year) delimited by size
+                  '-' delimited by size
+                  function trim(ws-job-day) delimited by size
+                  into ws-job-name
+           end-string
+           move puzzle-input-name to ws-input-tag
+           if ws-input-tag(1:2) equal './'
+               move puzzle-input-name(3:62) to ws-input-tag
+           end-if
+           inspect ws-input-tag replacing all '/' by '_'
+           move spaces to control-report-name
+           string './' delimited by size
+                  function trim(ws-job-year) delimited by size
+                  function trim(ws-job-day) delimited by size
+                  '-' delimited by size
+                  function trim(ws-input-tag) delimited by size
+                  '.rpt' delimited by size
+                  into control-report-name
+           end-string
+           move spaces to restart-file-name
+           string './' delimited by size
+                  function trim(ws-job-year) delimited by size
+                  function trim(ws-job-day) delimited by size
+                  '-' delimited by size
+                  function trim(ws-input-tag) delimited by size
+                  '.ckpt' delimited by size
+                  into restart-file-name
+           end-string
+           move spaces to exception-file-name
+           string './' delimited by size
+                  function trim(ws-job-year) delimited by size
+                  function trim(ws-job-day) delimited by size
+                  '-' delimited by size
+                  function trim(ws-input-tag) delimited by size
+                  '.exc' delimited by size
+                  into exception-file-name
+           end-string
+
+           perform check-for-checkpoint
+           if ws-checkpoint-line-target > 0
+               open extend exception-file
+               if exception-file-status not equal '00'
+                   open output exception-file
+               end-if
+           else
+               open output exception-file
+           end-if
+
            open input puzzle-input
-           perform with test after 
-               until puzzle-input-status not equal '00'
-               read puzzle-input
-               if puzzle-input-status equal '00'
-                   add 1 to i
-               move input-record to tab-rec(i)
-               move number1 to l-num1(i)
-               move number2 to l-num2(i)
+           if puzzle-input-status not equal '00'
+               display "ABEND: unable to open " puzzle-input-name
+                   " file status=" puzzle-input-status
+               close exception-file
+               move 16 to return-code
+               goback
            end-if
+           if ws-checkpoint-line-target > 0
+               perform varying ws-skip-ctr from 1 by 1
+                   until ws-skip-ctr > ws-checkpoint-line-target
+                   read puzzle-input
+                   if puzzle-input-status not equal '00'
+                       display "ABEND: checkpoint in " restart-file-name
+                           " is beyond the end of " puzzle-input-name
+                       close puzzle-input
+                       close exception-file
+                       move 16 to return-code
+                       goback
+                   end-if
+               end-perform
+               display "resuming " puzzle-input-name
+                   " from checkpoint at line " ws-line-number
+           end-if
+           perform with test after
+               until puzzle-input-status equal '10'
+               read puzzle-input
+               evaluate puzzle-input-status
+                   when '00'
+                       add 1 to ws-line-number
+                       perform validate-and-store-record
+                       if i > 0
+                           and function mod(i, checkpoint-interval) = 0
+                           perform write-checkpoint
+                       end-if
+                   when '10'
+                       continue
+                   when other
+                       display "ABEND: I/O error reading "
+                           puzzle-input-name
+                           " file status=" puzzle-input-status
+                       close puzzle-input
+                       close exception-file
+                       move 16 to return-code
+                       goback
+               end-evaluate
            end-perform
 
            sort l-tab1 descending l-num1
            sort l-tab2 descending l-num2
 
-           perform varying j from 1 by 1 until j > 1000
+           perform varying j from 1 by 1 until j > i
                compute result-tmp = l-num1(j) - l-num2(j)
                if result-tmp < 0
                    compute resultA = resultA + (-1) * result-tmp
@@ -71,41 +212,182 @@
                 end-if
             end-perform
 
-            perform varying i from 1 by 1 until i > 1000
-                perform varying k from 1 by 1 until k > 1000
-                    if l-num2(i) equal l-num3(k)
-                        add 1 to l-num3-count(k)
-                        move 1001 to k
-                    else
-                        if l-num3(k) equal 0
-                            move l-num2(i) to l-num3(k)
-                            add 1 to l-num3-count(k)
-                            move 1001 to k
-                        end-if
-                    end-if
-                end-perform
-            end-perform
+            sort l-tab2 ascending l-num2
 
+            compute ws-tab2-start = table-max-size - i + 1
 
-            perform varying i from 1 by 1 until i > 1000
-                if l-num3(i) equal 0
-                    exit perform
+            move 0 to ws-tab3-count
+            perform varying j from ws-tab2-start by 1
+                until j > table-max-size
+                if ws-tab3-count > 0
+                    if l-num2(j) equal l-num3(ws-tab3-count)
+                        add 1 to l-num3-count(ws-tab3-count)
+                    else
+                        add 1 to ws-tab3-count
+                        move l-num2(j) to l-num3(ws-tab3-count)
+                        move 1 to l-num3-count(ws-tab3-count)
+                    end-if
+                else
+                    add 1 to ws-tab3-count
+                    move l-num2(j) to l-num3(ws-tab3-count)
+                    move 1 to l-num3-count(ws-tab3-count)
                 end-if
             end-perform
-            perform varying i from 1 by 1 until i > 1000
-                perform varying k from 1 by 1  until k > 1000
-                    if l-num1(i) equal l-num3(k)
-                        compute resultB = resultB + (l-num3-count(k) *
-                        l-num3(k))
-                        end-compute
-                        exit perform
-                    end-if
-                end-perform
+
+            perform varying j from 1 by 1 until j > i
+                search all l-tab3
+                    at end
+                        continue
+                    when l-num3(l-idx3) equal l-num1(j)
+                        compute resultB = resultB +
+                            (l-num3-count(l-idx3) * l-num1(j))
+                end-search
             end-perform
 
            display "file count: " i
            close puzzle-input
+           close exception-file
+           call "CBL_DELETE_FILE" using restart-file-name
+               returning ws-delete-rc
            display "Day1 Part A: " resultA
            display "Day1 Part B: " resultB
 
-           STOP RUN.
+           perform write-control-report
+
+           move resultA to lk-result-a
+           move resultB to lk-result-b
+
+           GOBACK.
+       validate-and-store-record section.
+           if number1 is numeric and number2 is numeric
+               add 1 to i
+               if i > table-max-size
+                   display "ABEND: puzzle-input exceeds table "
+                       "capacity of " table-max-size " rows"
+                   close puzzle-input
+                   close exception-file
+                   move 16 to return-code
+                   goback
+               end-if
+               move input-record to tab-rec(i)
+               move number1 to l-num1(i)
+               move number2 to l-num2(i)
+           else
+               move ws-line-number to exc-line-number
+               move input-record to exc-input-record
+               write exc-record
+           end-if
+           exit.
+       check-for-checkpoint section.
+           open input restart-file
+           if restart-file-status equal '00'
+               perform until restart-file-status not equal '00'
+                   read restart-file
+                   if restart-file-status equal '00'
+                       add 1 to i
+                       if i > table-max-size
+                           display "ABEND: restart-file "
+                               restart-file-name
+                               " exceeds table capacity of "
+                               table-max-size " rows"
+                           close restart-file
+                           move 16 to return-code
+                           goback
+                       end-if
+                       move ck-input-record to tab-rec(i)
+                       move ck-input-record to input-record
+                       move number1 to l-num1(i)
+                       move number2 to l-num2(i)
+                       move ck-line-number to ws-checkpoint-line-target
+                   end-if
+               end-perform
+               close restart-file
+           end-if
+           move i to ws-ckpt-last-i
+           move ws-checkpoint-line-target to ws-line-number
+           exit.
+       write-checkpoint section.
+           compute ws-ckpt-start = ws-ckpt-last-i + 1
+           open extend restart-file
+           if restart-file-status not equal '00'
+               open output restart-file
+           end-if
+           perform varying k from ws-ckpt-start by 1 until k > i
+               move ws-line-number to ck-line-number
+               move tab-rec(k) to ck-input-record
+               write ck-record
+           end-perform
+           close restart-file
+           move i to ws-ckpt-last-i
+           exit.
+       write-control-report section.
+           perform find-prior-run
+           move ws-job-name to ctl-job-name
+           move puzzle-input-name to ctl-puzzle-input-name
+           move function current-date to ctl-run-timestamp
+           move i to ctl-record-count
+           move resultA to ctl-result-a
+           move resultB to ctl-result-b
+           move puzzle-input-status to ctl-file-status
+           if not prior-run-found
+               move 'NEW' to ctl-reconcile-status
+           else
+               if resultA equal ws-prior-result-a
+                   and resultB equal ws-prior-result-b
+                   move 'OK' to ctl-reconcile-status
+               else
+                   move 'MISMATCH' to ctl-reconcile-status
+                   display "WARNING: reconciliation mismatch for "
+                       ws-job-name " prior A=" ws-prior-result-a
+                       " B=" ws-prior-result-b
+                   display "WARNING: current A=" resultA
+                       " B=" resultB
+               end-if
+           end-if
+           open extend control-report
+           if control-report-status not equal '00'
+               open output control-report
+           end-if
+           write ctl-report-record
+           close control-report
+           exit.
+       find-prior-run section.
+           move 'N' to ws-prior-found
+           move 0 to ws-prior-result-a
+           move 0 to ws-prior-result-b
+           open input control-report
+           if control-report-status equal '00'
+               perform until control-report-status not equal '00'
+                   read control-report
+                   if control-report-status equal '00'
+                       if ctl-job-name equal ws-job-name
+                           and ctl-puzzle-input-name
+                               equal puzzle-input-name
+                           move 'Y' to ws-prior-found
+                           move ctl-result-a to ws-prior-result-a
+                           move ctl-result-b to ws-prior-result-b
+                       end-if
+                   end-if
+               end-perform
+               close control-report
+           end-if
+           exit.
+       init section.
+           initialize loop-vars
+                    temp-rec
+                    resultA
+                    resultB
+                    list-number1
+                    list-number2
+                    list-number3
+                    ws-line-number
+                    ws-checkpoint-line-target
+                    ws-ckpt-last-i
+                    ws-ckpt-start
+                    ws-tab3-count
+                    ws-tab2-start
+                    ws-input-tag
+                    ws-prior-found
+                    ws-prior-result-a
+                    ws-prior-result-b
+           exit.
