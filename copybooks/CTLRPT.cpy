@@ -0,0 +1,11 @@
+      *> shared control-report record layout for the dated audit-trail
+      *> report written by each day's program (see FEATURE_REQUESTS 002)
+       01  ctl-report-record.
+           05  ctl-job-name           pic x(20).
+           05  ctl-puzzle-input-name  pic x(64).
+           05  ctl-run-timestamp      pic x(21).
+           05  ctl-record-count       pic 9(10).
+           05  ctl-result-a           pic 9(10).
+           05  ctl-result-b           pic 9(10).
+           05  ctl-file-status        pic x(02).
+           05  ctl-reconcile-status   pic x(08).
