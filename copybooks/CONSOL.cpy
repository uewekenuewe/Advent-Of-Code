@@ -0,0 +1,7 @@
+      *> shared consolidated results record layout for a multi-input
+      *> driver run (see FEATURE_REQUESTS 009)
+       01  consol-record.
+           05  consol-job-name            pic x(20).
+           05  consol-puzzle-input-name   pic x(64).
+           05  consol-result-a            pic 9(10).
+           05  consol-result-b            pic 9(10).
