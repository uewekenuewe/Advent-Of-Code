@@ -0,0 +1,5 @@
+      *> shared exception-report record layout for rejected input lines
+      *> (see FEATURE_REQUESTS 006)
+       01  exc-record.
+           05  exc-line-number        pic 9(10).
+           05  exc-input-record       pic x(80).
