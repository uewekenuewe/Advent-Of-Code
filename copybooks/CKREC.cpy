@@ -0,0 +1,9 @@
+      *> shared checkpoint/restart record layout for the read loop
+      *> (see FEATURE_REQUESTS 005). The restart-file is an append-only
+      *> log with one record per row already validated and stored into
+      *> the row tables, so a restart can bulk-reload the tables
+      *> straight from this file instead of re-validating every
+      *> physical line up to the resume point.
+       01  ck-record.
+           05  ck-line-number         pic 9(10).
+           05  ck-input-record        pic x(80).
